@@ -0,0 +1,97 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ALUMINQ.
+      *--------------------------------------------------------
+      * Transaccion en linea para consulta ad-hoc de
+      * elegibilidad de un postulante. Los asesores ingresan
+      * edad/secundario/carrera y reciben CUMPLE/NO CUMPLE con
+      * el motivo, sin esperar al proximo lote batch.
+      * Usa la misma regla que Alumnos_1, centralizada en el
+      * subprograma ALUMEVAL.
+      *--------------------------------------------------------
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-PANTALLA-ENTRADA.
+           05 WS-ENT-EDAD          PIC 99.
+           05 WS-ENT-SECUNDARIO    PIC X(01).
+           05 WS-ENT-CARRERA       PIC X(01).
+
+        01 WS-PARAMETROS.
+           05 WS-EDAD-MINIMA       PIC 99 VALUE 18.
+           05 WS-ESTADO-SECUND     PIC X(01) VALUE 'T'.
+           05 WS-TERMINADO         PIC X(01) VALUE 'T'.
+           05 WS-ENCURSO           PIC X(01) VALUE 'C'.
+
+        COPY PARAMCAR.
+
+        01 WS-PARM-RESP             PIC S9(8) COMP.
+        01 WS-PARM-LONGITUD         PIC S9(4) COMP
+                                     VALUE LENGTH OF PARM-REC.
+        01 WS-PARM-RRN              PIC S9(8) COMP VALUE 1.
+
+        01 WS-RESULTADO.
+           05 WS-CUMPLE            PIC X(01).
+           05 WS-MOTIVO            PIC X(10).
+
+        01 WS-PANTALLA-SALIDA      PIC X(60).
+        01 WS-LONG-SALIDA          PIC S9(4) COMP VALUE 60.
+        01 WS-LONG-ENTRADA         PIC S9(4) COMP VALUE 4.
+
+        PROCEDURE DIVISION.
+        00-CONTROL.
+            EXEC CICS RECEIVE
+                INTO(WS-PANTALLA-ENTRADA)
+                LENGTH(WS-LONG-ENTRADA)
+            END-EXEC.
+
+            PERFORM 05-LEER-PARAMETROS.
+
+            CALL 'ALUMEVAL' USING WS-ENT-EDAD WS-ENT-SECUNDARIO
+                WS-ENT-CARRERA WS-EDAD-MINIMA WS-ESTADO-SECUND
+                WS-TERMINADO WS-ENCURSO WS-CUMPLE WS-MOTIVO.
+
+            PERFORM 10-ARMAR-RESPUESTA.
+
+            EXEC CICS SEND TEXT
+                FROM(WS-PANTALLA-SALIDA)
+                LENGTH(WS-LONG-SALIDA)
+                ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN END-EXEC.
+        00-CONTROL-END.
+            EXIT.
+
+      * Lee la misma tarjeta de parametros que usa Alumnos_1, para
+      * que la consulta en linea no quede desalineada con el lote
+      * batch cuando admisiones actualiza los umbrales. PARMFILE
+      * esta definido en la FCT como un RRDS de un solo registro,
+      * de ahi el RIDFLD fijo en 1.
+        05-LEER-PARAMETROS.
+            EXEC CICS READ
+                FILE('PARMFILE')
+                INTO(PARM-REC)
+                LENGTH(WS-PARM-LONGITUD)
+                RIDFLD(WS-PARM-RRN)
+                RESP(WS-PARM-RESP)
+            END-EXEC.
+
+            IF WS-PARM-RESP EQUAL DFHRESP(NORMAL)
+                MOVE PARM-EDAD-MINIMA   TO WS-EDAD-MINIMA
+                MOVE PARM-ESTADO-SECUND TO WS-ESTADO-SECUND
+                MOVE PARM-TERMINADO     TO WS-TERMINADO
+                MOVE PARM-ENCURSO       TO WS-ENCURSO
+            END-IF.
+        05-LEER-PARAMETROS-END.
+            EXIT.
+
+        10-ARMAR-RESPUESTA.
+            MOVE SPACES TO WS-PANTALLA-SALIDA.
+            IF WS-CUMPLE EQUAL 'S'
+                STRING 'EL POSTULANTE CUMPLE LOS REQUISITOS'
+                    DELIMITED BY SIZE INTO WS-PANTALLA-SALIDA
+            ELSE
+                STRING 'NO CUMPLE - MOTIVO: ' WS-MOTIVO
+                    DELIMITED BY SIZE INTO WS-PANTALLA-SALIDA
+            END-IF.
+        10-ARMAR-RESPUESTA-END.
+            EXIT.
