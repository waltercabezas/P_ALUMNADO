@@ -0,0 +1,9 @@
+      *****************************************************
+      *  PARAMCAR.cpy                                     *
+      *  Layout de la tarjeta de parametros de admision.  *
+      *****************************************************
+       01  PARM-REC.
+           05  PARM-EDAD-MINIMA        PIC 99.
+           05  PARM-ESTADO-SECUND      PIC X(01).
+           05  PARM-TERMINADO          PIC X(01).
+           05  PARM-ENCURSO            PIC X(01).
