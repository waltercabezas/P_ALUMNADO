@@ -0,0 +1,10 @@
+      *****************************************************
+      *  EXTRACT.cpy                                      *
+      *  Layout del extracto hacia el sistema de           *
+      *  matriculacion.                                    *
+      *****************************************************
+       01  EXTR-REC.
+           05  EXTR-ID                 PIC 9(06).
+           05  EXTR-NOMBRE             PIC X(06).
+           05  EXTR-ESTADO-CARRERA     PIC X(01).
+           05  EXTR-FECHA-ADMISION     PIC X(08).
