@@ -0,0 +1,11 @@
+      *****************************************************
+      *  POSTU.cpy                                        *
+      *  Layout del registro de postulante recibido        *
+      *  desde la mesa de entradas (archivo de intake).    *
+      *****************************************************
+       01  POSTU-REC.
+           05  POSTU-ID                PIC X(06).
+           05  POSTU-NOMBRE            PIC X(06).
+           05  POSTU-EDAD              PIC X(02).
+           05  POSTU-SECUNDARIO        PIC X(01).
+           05  POSTU-CARRERA           PIC X(01).
