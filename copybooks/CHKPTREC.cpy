@@ -0,0 +1,15 @@
+      *****************************************************
+      *  CHKPTREC.cpy                                     *
+      *  Layout del registro de control de reinicio.      *
+      *****************************************************
+       01  CHKPT-REC.
+           05  CHKPT-ULT-SEQ           PIC 9(06).
+           05  CHKPT-ESTADO            PIC X(01).
+               88  CHKPT-EN-PROCESO    VALUE 'P'.
+               88  CHKPT-COMPLETO      VALUE 'C'.
+           05  CHKPT-TOT-EVALUADOS     PIC 9(06).
+           05  CHKPT-TOT-CUMPLEN       PIC 9(06).
+           05  CHKPT-TOT-RECH-EDAD     PIC 9(06).
+           05  CHKPT-TOT-RECH-SECUND   PIC 9(06).
+           05  CHKPT-TOT-RECH-CARRERA  PIC 9(06).
+           05  CHKPT-TOT-EXCEPCIONES   PIC 9(06).
