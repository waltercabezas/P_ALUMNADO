@@ -0,0 +1,8 @@
+      *****************************************************
+      *  EXCEPCIO.cpy                                     *
+      *  Layout del registro de excepcion para             *
+      *  postulantes con datos invalidos.                  *
+      *****************************************************
+       01  EXCEP-REC.
+           05  EXCEP-REGISTRO          PIC X(16).
+           05  EXCEP-DESCRIPCION       PIC X(30).
