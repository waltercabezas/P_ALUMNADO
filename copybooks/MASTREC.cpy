@@ -0,0 +1,11 @@
+      *****************************************************
+      *  MASTREC.cpy                                      *
+      *  Layout del maestro de postulantes (KSDS),         *
+      *  clave MAST-ID.                                    *
+      *****************************************************
+       01  MAST-REC.
+           05  MAST-ID                 PIC 9(06).
+           05  MAST-NOMBRE             PIC X(06).
+           05  MAST-EDAD               PIC 99.
+           05  MAST-SECUNDARIO         PIC X(01).
+           05  MAST-CARRERA            PIC X(01).
