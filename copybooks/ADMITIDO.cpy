@@ -0,0 +1,9 @@
+      *****************************************************
+      *  ADMITIDO.cpy                                     *
+      *  Layout del registro de postulante admitido.      *
+      *****************************************************
+       01  ADMIT-REC.
+           05  ADMIT-NOMBRE            PIC X(06).
+           05  ADMIT-EDAD              PIC 99.
+           05  ADMIT-SECUNDARIO        PIC X(01).
+           05  ADMIT-CARRERA           PIC X(01).
