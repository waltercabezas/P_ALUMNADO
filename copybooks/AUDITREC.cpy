@@ -0,0 +1,15 @@
+      *****************************************************
+      *  AUDITREC.cpy                                     *
+      *  Layout del registro de auditoria de decisiones    *
+      *  de elegibilidad.                                  *
+      *****************************************************
+       01  AUDIT-REC.
+           05  AUDIT-NOMBRE            PIC X(06).
+           05  AUDIT-FECHA             PIC X(08).
+           05  AUDIT-HORA              PIC X(06).
+           05  AUDIT-RESULTADO         PIC X(01).
+           05  AUDIT-MOTIVO            PIC X(10).
+           05  AUDIT-EDAD-MINIMA       PIC 99.
+           05  AUDIT-ESTADO-SECUND     PIC X(01).
+           05  AUDIT-TERMINADO         PIC X(01).
+           05  AUDIT-ENCURSO           PIC X(01).
