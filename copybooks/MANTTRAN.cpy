@@ -0,0 +1,15 @@
+      *****************************************************
+      *  MANTTRAN.cpy                                     *
+      *  Layout de la transaccion de mantenimiento del     *
+      *  maestro de postulantes.                           *
+      *****************************************************
+       01  TRAN-REC.
+           05  TRAN-TIPO               PIC X(01).
+               88  TRAN-ALTA           VALUE 'A'.
+               88  TRAN-MODIFICACION   VALUE 'M'.
+               88  TRAN-BAJA           VALUE 'B'.
+           05  TRAN-ID                 PIC 9(06).
+           05  TRAN-NOMBRE             PIC X(06).
+           05  TRAN-EDAD               PIC 99.
+           05  TRAN-SECUNDARIO         PIC X(01).
+           05  TRAN-CARRERA            PIC X(01).
