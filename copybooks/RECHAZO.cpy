@@ -0,0 +1,11 @@
+      *****************************************************
+      *  RECHAZO.cpy                                      *
+      *  Layout del registro de postulante rechazado, con *
+      *  el codigo de motivo del rechazo.                 *
+      *****************************************************
+       01  RECHAZO-REC.
+           05  RECHAZO-NOMBRE          PIC X(06).
+           05  RECHAZO-EDAD            PIC 99.
+           05  RECHAZO-SECUNDARIO      PIC X(01).
+           05  RECHAZO-CARRERA         PIC X(01).
+           05  RECHAZO-MOTIVO          PIC X(10).
