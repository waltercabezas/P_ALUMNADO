@@ -0,0 +1,49 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ALUMEVAL.
+      *--------------------------------------------------------
+      * Regla de elegibilidad de un postulante. Centraliza la
+      * logica usada tanto por el proceso batch (Alumnos_1)
+      * como por la consulta en linea (ALUMINQ).
+      *--------------------------------------------------------
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        LINKAGE SECTION.
+        01 LK-EDAD               PIC 99.
+        01 LK-SECUNDARIO         PIC X(01).
+        01 LK-CARRERA            PIC X(01).
+        01 LK-EDAD-MINIMA        PIC 99.
+        01 LK-ESTADO-SECUND      PIC X(01).
+        01 LK-TERMINADO          PIC X(01).
+        01 LK-ENCURSO            PIC X(01).
+        01 LK-CUMPLE             PIC X(01).
+        01 LK-MOTIVO             PIC X(10).
+
+        PROCEDURE DIVISION USING LK-EDAD LK-SECUNDARIO LK-CARRERA
+                LK-EDAD-MINIMA LK-ESTADO-SECUND LK-TERMINADO
+                LK-ENCURSO LK-CUMPLE LK-MOTIVO.
+        00-EVALUAR.
+            MOVE SPACES TO LK-MOTIVO.
+
+            IF LK-EDAD < LK-EDAD-MINIMA
+                MOVE 'EDAD' TO LK-MOTIVO
+            ELSE
+                IF LK-SECUNDARIO NOT EQUAL LK-ESTADO-SECUND
+                    MOVE 'SECUNDARIO' TO LK-MOTIVO
+                ELSE
+                    IF LK-CARRERA NOT EQUAL LK-TERMINADO
+                       AND LK-CARRERA NOT EQUAL LK-ENCURSO
+                        MOVE 'CARRERA' TO LK-MOTIVO
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF LK-MOTIVO EQUAL SPACES
+                MOVE 'S' TO LK-CUMPLE
+            ELSE
+                MOVE 'N' TO LK-CUMPLE
+            END-IF.
+
+            GOBACK.
+        00-EVALUAR-END.
+            EXIT.
