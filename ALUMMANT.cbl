@@ -0,0 +1,165 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ALUMMANT.
+      *--------------------------------------------------------
+      * Mantenimiento del maestro de postulantes (alta, baja
+      * y modificacion) a partir de un archivo de
+      * transacciones generado por la mesa de entradas.
+      *--------------------------------------------------------
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRAN-IN ASSIGN TO "MANTTRAN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRAN-STATUS.
+
+            SELECT MASTER-FILE ASSIGN TO "POSTULANTES.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS MAST-ID
+                FILE STATUS IS WS-MASTER-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TRAN-IN
+            RECORDING MODE IS F.
+        COPY MANTTRAN.
+
+        FD  MASTER-FILE.
+        COPY MASTREC.
+
+        WORKING-STORAGE SECTION.
+        01 WS-FLAGS.
+           05 WS-TRAN-STATUS       PIC XX VALUE SPACES.
+           05 WS-MASTER-STATUS     PIC XX VALUE SPACES.
+           05 WS-FIN-ARCHIVO       PIC X VALUE 'N'.
+              88 FIN-ARCHIVO       VALUE 'S'.
+
+        01 WS-CONTADORES.
+           05 WS-TOT-ALTAS         PIC 9(06) VALUE ZERO.
+           05 WS-TOT-MODIFICAC     PIC 9(06) VALUE ZERO.
+           05 WS-TOT-BAJAS         PIC 9(06) VALUE ZERO.
+           05 WS-TOT-RECHAZADAS    PIC 9(06) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        00-CONTROL.
+            DISPLAY 'MANTENIMIENTO DE MAESTRO DE POSTULANTES'.
+            DISPLAY '--------------------------------------------'.
+
+            OPEN INPUT TRAN-IN.
+            IF WS-TRAN-STATUS NOT EQUAL '00'
+                DISPLAY 'ERROR AL ABRIR MANTTRAN.DAT - STATUS '
+                        WS-TRAN-STATUS
+                STOP RUN
+            END-IF.
+
+            PERFORM 05-ABRIR-MAESTRO.
+
+            PERFORM UNTIL FIN-ARCHIVO
+                READ TRAN-IN
+                    AT END
+                        MOVE 'S' TO WS-FIN-ARCHIVO
+                    NOT AT END
+                        PERFORM 20-PROCESAR-TRANSACCION
+                END-READ
+            END-PERFORM.
+
+            CLOSE TRAN-IN.
+            CLOSE MASTER-FILE.
+
+            PERFORM 90-REPORTE.
+
+            STOP RUN.
+        00-CONTROL-END.
+            EXIT.
+
+        05-ABRIR-MAESTRO.
+            OPEN I-O MASTER-FILE.
+            IF WS-MASTER-STATUS EQUAL '35'
+                OPEN OUTPUT MASTER-FILE
+                CLOSE MASTER-FILE
+                OPEN I-O MASTER-FILE
+            END-IF.
+            IF WS-MASTER-STATUS NOT EQUAL '00'
+                DISPLAY 'ERROR AL ABRIR POSTULANTES.DAT - STATUS '
+                        WS-MASTER-STATUS
+                STOP RUN
+            END-IF.
+        05-ABRIR-MAESTRO-END.
+            EXIT.
+
+        20-PROCESAR-TRANSACCION.
+            EVALUATE TRUE
+                WHEN TRAN-ALTA
+                    PERFORM 30-ALTA
+                WHEN TRAN-MODIFICACION
+                    PERFORM 40-MODIFICAR
+                WHEN TRAN-BAJA
+                    PERFORM 50-BAJA
+                WHEN OTHER
+                    ADD 1 TO WS-TOT-RECHAZADAS
+                    DISPLAY 'TIPO DE TRANSACCION INVALIDO: ' TRAN-TIPO
+            END-EVALUATE.
+        20-PROCESAR-TRANSACCION-END.
+            EXIT.
+
+        30-ALTA.
+            MOVE TRAN-ID          TO MAST-ID.
+            MOVE TRAN-NOMBRE      TO MAST-NOMBRE.
+            MOVE TRAN-EDAD        TO MAST-EDAD.
+            MOVE TRAN-SECUNDARIO  TO MAST-SECUNDARIO.
+            MOVE TRAN-CARRERA     TO MAST-CARRERA.
+
+            WRITE MAST-REC
+                INVALID KEY
+                    ADD 1 TO WS-TOT-RECHAZADAS
+                    DISPLAY 'ALTA RECHAZADA - ID YA EXISTE: ' TRAN-ID
+                NOT INVALID KEY
+                    ADD 1 TO WS-TOT-ALTAS
+                    DISPLAY 'ALTA REGISTRADA: ' TRAN-ID
+            END-WRITE.
+        30-ALTA-END.
+            EXIT.
+
+        40-MODIFICAR.
+            MOVE TRAN-ID TO MAST-ID.
+            READ MASTER-FILE
+                INVALID KEY
+                    ADD 1 TO WS-TOT-RECHAZADAS
+                    DISPLAY 'MODIFICACION RECHAZADA - ID INEXISTENTE: '
+                            TRAN-ID
+                NOT INVALID KEY
+                    MOVE TRAN-NOMBRE      TO MAST-NOMBRE
+                    MOVE TRAN-EDAD        TO MAST-EDAD
+                    MOVE TRAN-SECUNDARIO  TO MAST-SECUNDARIO
+                    MOVE TRAN-CARRERA     TO MAST-CARRERA
+                    REWRITE MAST-REC
+                    ADD 1 TO WS-TOT-MODIFICAC
+                    DISPLAY 'POSTULANTE MODIFICADO: ' TRAN-ID
+            END-READ.
+        40-MODIFICAR-END.
+            EXIT.
+
+        50-BAJA.
+            MOVE TRAN-ID TO MAST-ID.
+            READ MASTER-FILE
+                INVALID KEY
+                    ADD 1 TO WS-TOT-RECHAZADAS
+                    DISPLAY 'BAJA RECHAZADA - ID INEXISTENTE: ' TRAN-ID
+                NOT INVALID KEY
+                    DELETE MASTER-FILE
+                    ADD 1 TO WS-TOT-BAJAS
+                    DISPLAY 'POSTULANTE DADO DE BAJA: ' TRAN-ID
+            END-READ.
+        50-BAJA-END.
+            EXIT.
+
+        90-REPORTE.
+            DISPLAY ' '.
+            DISPLAY '========== RESUMEN DE MANTENIMIENTO ========='.
+            DISPLAY 'ALTAS REGISTRADAS    : ' WS-TOT-ALTAS.
+            DISPLAY 'MODIFICACIONES       : ' WS-TOT-MODIFICAC.
+            DISPLAY 'BAJAS REGISTRADAS    : ' WS-TOT-BAJAS.
+            DISPLAY 'TRANSACCIONES RECHAZ.: ' WS-TOT-RECHAZADAS.
+            DISPLAY '==============================================='.
+        90-REPORTE-END.
+            EXIT.
