@@ -1,71 +1,559 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID.
+        PROGRAM-ID. ALUMNOS1.
+      *--------------------------------------------------------
+      * Evalua el cumplimiento de requisitos de postulantes
+      * a partir del lote de intake recibido desde mesa de
+      * entradas.
+      *
+      * Historial de modificaciones:
+      *   - Lectura de postulantes desde archivo de entrada
+      *     en lugar de la tabla fija de WORKING-STORAGE.
+      *   - La regla de elegibilidad se delego al subprograma
+      *     ALUMEVAL, compartido con la consulta en linea.
+      *--------------------------------------------------------
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POSTU-IN ASSIGN TO "POSTUIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-POSTUIN-STATUS.
+
+            SELECT ADMIT-OUT ASSIGN TO "ADMITIDOS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ADMIT-STATUS.
+
+            SELECT RECHAZO-OUT ASSIGN TO "RECHAZADOS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RECHAZO-STATUS.
+
+            SELECT EXCEP-OUT ASSIGN TO "EXCEPCIONES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEP-STATUS.
+
+            SELECT PARM-IN ASSIGN TO "PARAMETROS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+
+            SELECT CHKPT-FILE ASSIGN TO "CHECKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHKPT-STATUS.
+
+            SELECT AUDIT-OUT ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT EXTR-OUT ASSIGN TO "MATRICULA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTR-STATUS.
+
+            SELECT MASTER-FILE ASSIGN TO "POSTULANTES.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS MAST-ID
+                FILE STATUS IS WS-MASTER-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  POSTU-IN
+            RECORDING MODE IS F.
+        COPY POSTU.
+
+        FD  PARM-IN
+            RECORDING MODE IS F.
+        COPY PARAMCAR.
+
+        FD  CHKPT-FILE
+            RECORDING MODE IS F.
+        COPY CHKPTREC.
+
+        FD  AUDIT-OUT
+            RECORDING MODE IS F.
+        COPY AUDITREC.
+
+        FD  EXTR-OUT
+            RECORDING MODE IS F.
+        COPY EXTRACT.
+
+        FD  ADMIT-OUT
+            RECORDING MODE IS F.
+        COPY ADMITIDO.
+
+        FD  RECHAZO-OUT
+            RECORDING MODE IS F.
+        COPY RECHAZO.
+
+        FD  EXCEP-OUT
+            RECORDING MODE IS F.
+        COPY EXCEPCIO.
+
+        FD  MASTER-FILE.
+        COPY MASTREC.
+
         WORKING-STORAGE SECTION.
         01 WSC-ESTADOS.
-        05 WSC-EDAD-MINIMA  PIC 99 VALUE 18.
-        05 WSC-ESTADO-SECUND  PIC X VALUE 'T'.
-        05 WSC -ESTADO-CARRERA-OK.
-            10 WSC-TERMINADO    PIC X VALUE 'T'.
-            10 WSC-ENCURSO      PIC X VALUE 'C'.
+           05 WSC-EDAD-MINIMA      PIC 99 VALUE 18.
+           05 WSC-ESTADO-SECUND    PIC X VALUE 'T'.
+           05 WSC-ESTADO-CARRERA-OK.
+              10 WSC-TERMINADO     PIC X VALUE 'T'.
+              10 WSC-ENCURSO       PIC X VALUE 'C'.
+           05 WSC-INTERVALO-CHKPT  PIC 9(04) VALUE 50.
 
         01 WSV-VARIANTES.
-        05 WS-POSTULANTES.
-            10 WSV-POSTU1.
-                15 WSV-NOMBRE1        PIC X(5) VALUE  'PEDRO'.
-                15 WSV-EDAD1          PIC 99 VALUE 15.
-                15 WSV-SECUNDARIO1    PIC X VALUE 'N'.
-                15 WSV-CARRERA1       PIC X VALUE 'N'.
-            10 WSV-POSTU2.
-                15 WSV-NOMBRE2        PIC X(6) VALUE 'WALTER'.
-                15 WSV-EDAD2          PIC 99 VALUE 25.
-                15 WSV-SECUNDARIO2    PIC X VALUE 'T'.
-                15 WSV-CARRERA2       PIC X VALUE 'T'.
-            10 WSV-POSTU3
-                15 WSV-NOMBRE3        PIC X(04) VALUE 'LULU'.
-                15 WSV-EDAD3          PIC 99 VALUE 19.
-                15 WSV-SECUNDARIO3    PIC X VALUE 'T'.
-                15 WSV-CARRERA3       PIC X VALUE 'N'.
-
-        05 WSV-POSTU-AUX.
-            10 WSV-NOMBRE-AUX     PIC X(06).
-            10 WSV-EDAD-AUX          PIC 99.
-            10 WSV-SECUNDARIO-AUX    PIC X.
-            10 WSV-CARRERA-AUX       PIC X.
-
-       PROCEDURE DIVISION.
+           05 WSV-ID-AUX           PIC 9(06).
+           05 WSV-POSTU-AUX.
+              10 WSV-NOMBRE-AUX       PIC X(06).
+              10 WSV-EDAD-AUX         PIC 99.
+              10 WSV-SECUNDARIO-AUX   PIC X.
+              10 WSV-CARRERA-AUX      PIC X.
+
+        01 WS-FLAGS.
+           05 WS-POSTUIN-STATUS    PIC XX VALUE SPACES.
+           05 WS-ADMIT-STATUS      PIC XX VALUE SPACES.
+           05 WS-RECHAZO-STATUS    PIC XX VALUE SPACES.
+           05 WS-EXCEP-STATUS      PIC XX VALUE SPACES.
+           05 WS-PARM-STATUS       PIC XX VALUE SPACES.
+           05 WS-CHKPT-STATUS      PIC XX VALUE SPACES.
+           05 WS-SEQ-ACTUAL        PIC 9(06) VALUE ZERO.
+           05 WS-SEQ-REINICIO      PIC 9(06) VALUE ZERO.
+           05 WS-AUDIT-STATUS      PIC XX VALUE SPACES.
+           05 WS-EXTR-STATUS       PIC XX VALUE SPACES.
+           05 WS-MASTER-STATUS     PIC XX VALUE SPACES.
+           05 WS-MASTER-DISPONIBLE PIC X VALUE 'N'.
+              88 MASTER-DISPONIBLE VALUE 'S'.
+           05 WS-FIN-ARCHIVO       PIC X VALUE 'N'.
+              88 FIN-ARCHIVO       VALUE 'S'.
+           05 WS-ERROR-FATAL       PIC X VALUE 'N'.
+              88 ERROR-FATAL       VALUE 'S'.
+           05 WS-MOTIVO-RECHAZO    PIC X(10) VALUE SPACES.
+           05 WS-CUMPLE-FLAG       PIC X VALUE 'N'.
+           05 WS-REGISTRO-OK       PIC X VALUE 'S'.
+              88 REGISTRO-VALIDO   VALUE 'S'.
+              88 REGISTRO-INVALIDO VALUE 'N'.
+           05 WS-DESC-ERROR        PIC X(30) VALUE SPACES.
+           05 WS-ORIGEN-INVALIDO   PIC X VALUE 'I'.
+              88 ORIGEN-INTAKE     VALUE 'I'.
+              88 ORIGEN-MAESTRO    VALUE 'M'.
+
+        01 WS-FECHA-HORA.
+           05 WS-FH-FECHA          PIC X(08).
+           05 WS-FH-HORA           PIC X(06).
+           05 FILLER               PIC X(07).
+
+        01 WS-CONTADORES.
+           05 WS-TOT-EVALUADOS     PIC 9(06) VALUE ZERO.
+           05 WS-TOT-CUMPLEN       PIC 9(06) VALUE ZERO.
+           05 WS-TOT-RECH-EDAD     PIC 9(06) VALUE ZERO.
+           05 WS-TOT-RECH-SECUND   PIC 9(06) VALUE ZERO.
+           05 WS-TOT-RECH-CARRERA  PIC 9(06) VALUE ZERO.
+           05 WS-TOT-EXCEPCIONES   PIC 9(06) VALUE ZERO.
+
+        PROCEDURE DIVISION.
         00-CONTROL.
-       DISPLAY 'EJERCICIO1: ALUMNADO'.
-       DISPLAY '------------------------------------------------------'.
+            DISPLAY 'EJERCICIO1: ALUMNADO'.
+            DISPLAY '--------------------------------------------'.
+
+            PERFORM 05-LEER-PARAMETROS.
+            PERFORM 06-VERIFICAR-RESTART.
+            PERFORM 07-ABRIR-ARCHIVOS.
+
+            IF ERROR-FATAL
+                DISPLAY 'CORRIDA ABORTADA POR ERROR DE APERTURA'
+                STOP RUN
+            END-IF.
 
-       MOVE WSV-POSTU1 TO WSV-POSTU-AUX.
-       PERFORM 20-EVALUAR.
+            PERFORM UNTIL FIN-ARCHIVO OR ERROR-FATAL
+                READ POSTU-IN
+                    AT END
+                        MOVE 'S' TO WS-FIN-ARCHIVO
+                    NOT AT END
+                        ADD 1 TO WS-SEQ-ACTUAL
+                        IF WS-SEQ-ACTUAL <= WS-SEQ-REINICIO
+                            CONTINUE
+                        ELSE
+                            PERFORM 15-VALIDAR-REGISTRO
+                            IF REGISTRO-VALIDO
+                                PERFORM 10-CARGAR-POSTULANTE
+                                PERFORM 16-VALIDAR-POSTULANTE
+                            END-IF
+                            IF REGISTRO-VALIDO
+                                PERFORM 20-EVALUAR
+                            ELSE
+                                PERFORM 17-GRABAR-EXCEPCION
+                            END-IF
+                            IF FUNCTION MOD(WS-SEQ-ACTUAL
+                               WSC-INTERVALO-CHKPT) EQUAL ZERO
+                                MOVE 'P' TO CHKPT-ESTADO
+                                PERFORM 19-GRABAR-CHECKPOINT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
 
-       MOVE WSV-POSTU2 TO WSV-POSTU-AUX.
-       PERFORM 20-EVALUAR.
+            IF ERROR-FATAL
+                DISPLAY 'CORRIDA INTERRUMPIDA POR ERROR DE CHECKPOINT '
+                        '- PROCESAMIENTO INCOMPLETO'
+            ELSE
+                MOVE 'C' TO CHKPT-ESTADO
+                PERFORM 19-GRABAR-CHECKPOINT
+            END-IF.
+
+            CLOSE POSTU-IN.
+            CLOSE ADMIT-OUT.
+            CLOSE RECHAZO-OUT.
+            CLOSE EXCEP-OUT.
+            CLOSE AUDIT-OUT.
+            CLOSE EXTR-OUT.
+            IF MASTER-DISPONIBLE
+                CLOSE MASTER-FILE
+            END-IF.
 
-       MOVE WSV-POSTU3 TO WSV-POSTU-AUX.
-       PERFORM 20-EVALUAR.
+            PERFORM 90-REPORTE.
 
-       STOP RUN.
+            STOP RUN.
         00-CONTROL-END.
-       EXIT.
+            EXIT.
 
+        05-LEER-PARAMETROS.
+            OPEN INPUT PARM-IN.
+            IF WS-PARM-STATUS EQUAL '00'
+                READ PARM-IN
+                    AT END
+                        DISPLAY 'SIN TARJETA DE PARAMETROS - SE USAN '
+                                'VALORES POR DEFECTO'
+                    NOT AT END
+                        MOVE PARM-EDAD-MINIMA   TO WSC-EDAD-MINIMA
+                        MOVE PARM-ESTADO-SECUND TO WSC-ESTADO-SECUND
+                        MOVE PARM-TERMINADO     TO WSC-TERMINADO
+                        MOVE PARM-ENCURSO       TO WSC-ENCURSO
+                        DISPLAY 'PARAMETROS CARGADOS DESDE TARJETA'
+                END-READ
+                CLOSE PARM-IN
+            ELSE
+                DISPLAY 'TARJETA DE PARAMETROS NO DISPONIBLE - '
+                        'SE USAN VALORES POR DEFECTO'
+            END-IF.
+        05-LEER-PARAMETROS-END.
+            EXIT.
+
+        06-VERIFICAR-RESTART.
+            MOVE ZERO TO WS-SEQ-REINICIO.
+            OPEN INPUT CHKPT-FILE.
+            IF WS-CHKPT-STATUS EQUAL '00'
+                READ CHKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CHKPT-EN-PROCESO
+                            MOVE CHKPT-ULT-SEQ TO WS-SEQ-REINICIO
+                            MOVE CHKPT-TOT-EVALUADOS
+                                TO WS-TOT-EVALUADOS
+                            MOVE CHKPT-TOT-CUMPLEN
+                                TO WS-TOT-CUMPLEN
+                            MOVE CHKPT-TOT-RECH-EDAD
+                                TO WS-TOT-RECH-EDAD
+                            MOVE CHKPT-TOT-RECH-SECUND
+                                TO WS-TOT-RECH-SECUND
+                            MOVE CHKPT-TOT-RECH-CARRERA
+                                TO WS-TOT-RECH-CARRERA
+                            MOVE CHKPT-TOT-EXCEPCIONES
+                                TO WS-TOT-EXCEPCIONES
+                            DISPLAY 'REINICIANDO DESDE EL REGISTRO '
+                                    WS-SEQ-REINICIO
+                        END-IF
+                END-READ
+                CLOSE CHKPT-FILE
+            END-IF.
+        06-VERIFICAR-RESTART-END.
+            EXIT.
+
+        07-ABRIR-ARCHIVOS.
+            OPEN INPUT POSTU-IN.
+            IF WS-POSTUIN-STATUS NOT EQUAL '00'
+                MOVE 'S' TO WS-ERROR-FATAL
+                DISPLAY 'ERROR AL ABRIR POSTUIN.DAT - STATUS '
+                        WS-POSTUIN-STATUS
+            END-IF.
+
+      * En un reinicio los archivos de salida se extienden para
+      * no perder las decisiones ya grabadas en la corrida previa.
+            IF WS-SEQ-REINICIO > ZERO
+                OPEN EXTEND ADMIT-OUT
+                OPEN EXTEND RECHAZO-OUT
+                OPEN EXTEND EXCEP-OUT
+                OPEN EXTEND AUDIT-OUT
+                OPEN EXTEND EXTR-OUT
+            ELSE
+                OPEN OUTPUT ADMIT-OUT
+                OPEN OUTPUT RECHAZO-OUT
+                OPEN OUTPUT EXCEP-OUT
+                OPEN OUTPUT AUDIT-OUT
+                OPEN OUTPUT EXTR-OUT
+            END-IF.
+
+            IF WS-ADMIT-STATUS NOT EQUAL '00'
+               OR WS-RECHAZO-STATUS NOT EQUAL '00'
+               OR WS-EXCEP-STATUS NOT EQUAL '00'
+               OR WS-AUDIT-STATUS NOT EQUAL '00'
+               OR WS-EXTR-STATUS NOT EQUAL '00'
+                MOVE 'S' TO WS-ERROR-FATAL
+                DISPLAY 'ERROR AL ABRIR UN ARCHIVO DE SALIDA - '
+                        WS-ADMIT-STATUS ' ' WS-RECHAZO-STATUS ' '
+                        WS-EXCEP-STATUS ' ' WS-AUDIT-STATUS ' '
+                        WS-EXTR-STATUS
+            END-IF.
+
+      * El maestro de postulantes es opcional: si el personal de
+      * admisiones todavia no lo genero con ALUMMANT, la corrida
+      * sigue usando unicamente los datos del archivo de intake.
+            OPEN INPUT MASTER-FILE.
+            IF WS-MASTER-STATUS EQUAL '00'
+                MOVE 'S' TO WS-MASTER-DISPONIBLE
+            ELSE
+                DISPLAY 'MAESTRO DE POSTULANTES NO DISPONIBLE - '
+                        'SE USAN SOLO LOS DATOS DE INTAKE'
+            END-IF.
+        07-ABRIR-ARCHIVOS-END.
+            EXIT.
+
+        10-CARGAR-POSTULANTE.
+            MOVE POSTU-ID         TO WSV-ID-AUX.
+            MOVE POSTU-NOMBRE     TO WSV-NOMBRE-AUX.
+            MOVE POSTU-EDAD       TO WSV-EDAD-AUX.
+            MOVE POSTU-SECUNDARIO TO WSV-SECUNDARIO-AUX.
+            MOVE POSTU-CARRERA    TO WSV-CARRERA-AUX.
+
+      * Si el postulante ya fue dado de alta en el maestro, sus
+      * datos corregidos por ALUMMANT prevalecen sobre los del
+      * archivo de intake.
+            IF MASTER-DISPONIBLE
+                MOVE WSV-ID-AUX TO MAST-ID
+                READ MASTER-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE MAST-NOMBRE     TO WSV-NOMBRE-AUX
+                        MOVE MAST-EDAD       TO WSV-EDAD-AUX
+                        MOVE MAST-SECUNDARIO TO WSV-SECUNDARIO-AUX
+                        MOVE MAST-CARRERA    TO WSV-CARRERA-AUX
+                END-READ
+            END-IF.
+        10-CARGAR-POSTULANTE-END.
+            EXIT.
+
+        15-VALIDAR-REGISTRO.
+            MOVE 'S'    TO WS-REGISTRO-OK.
+            MOVE SPACES TO WS-DESC-ERROR.
+            MOVE 'I'    TO WS-ORIGEN-INVALIDO.
+
+            IF POSTU-ID NOT NUMERIC
+                MOVE 'N' TO WS-REGISTRO-OK
+                MOVE 'ID NO NUMERICO' TO WS-DESC-ERROR
+            ELSE
+            IF POSTU-NOMBRE EQUAL SPACES
+                MOVE 'N' TO WS-REGISTRO-OK
+                MOVE 'NOMBRE EN BLANCO' TO WS-DESC-ERROR
+            ELSE
+                IF POSTU-EDAD NOT NUMERIC
+                    MOVE 'N' TO WS-REGISTRO-OK
+                    MOVE 'EDAD NO NUMERICA' TO WS-DESC-ERROR
+                ELSE
+                    IF POSTU-SECUNDARIO NOT EQUAL 'T'
+                       AND POSTU-SECUNDARIO NOT EQUAL 'C'
+                       AND POSTU-SECUNDARIO NOT EQUAL 'N'
+                        MOVE 'N' TO WS-REGISTRO-OK
+                        MOVE 'ESTADO SECUNDARIO INVALIDO'
+                            TO WS-DESC-ERROR
+                    ELSE
+                        IF POSTU-CARRERA NOT EQUAL 'T'
+                           AND POSTU-CARRERA NOT EQUAL 'C'
+                           AND POSTU-CARRERA NOT EQUAL 'N'
+                            MOVE 'N' TO WS-REGISTRO-OK
+                            MOVE 'ESTADO CARRERA INVALIDO'
+                                TO WS-DESC-ERROR
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+            END-IF.
+        15-VALIDAR-REGISTRO-END.
+            EXIT.
+
+      * Revalida al postulante luego de 10-CARGAR-POSTULANTE, ya
+      * que el maestro de postulantes puede haber reemplazado los
+      * datos de intake por datos corregidos via ALUMMANT que
+      * nunca pasaron por 15-VALIDAR-REGISTRO.
+        16-VALIDAR-POSTULANTE.
+            MOVE 'S'    TO WS-REGISTRO-OK.
+            MOVE SPACES TO WS-DESC-ERROR.
+
+            IF WSV-NOMBRE-AUX EQUAL SPACES
+                MOVE 'N' TO WS-REGISTRO-OK
+                MOVE 'NOMBRE EN BLANCO' TO WS-DESC-ERROR
+            ELSE
+                IF WSV-EDAD-AUX NOT NUMERIC
+                    MOVE 'N' TO WS-REGISTRO-OK
+                    MOVE 'EDAD NO NUMERICA' TO WS-DESC-ERROR
+                ELSE
+                    IF WSV-SECUNDARIO-AUX NOT EQUAL 'T'
+                       AND WSV-SECUNDARIO-AUX NOT EQUAL 'C'
+                       AND WSV-SECUNDARIO-AUX NOT EQUAL 'N'
+                        MOVE 'N' TO WS-REGISTRO-OK
+                        MOVE 'ESTADO SECUNDARIO INVALIDO'
+                            TO WS-DESC-ERROR
+                    ELSE
+                        IF WSV-CARRERA-AUX NOT EQUAL 'T'
+                           AND WSV-CARRERA-AUX NOT EQUAL 'C'
+                           AND WSV-CARRERA-AUX NOT EQUAL 'N'
+                            MOVE 'N' TO WS-REGISTRO-OK
+                            MOVE 'ESTADO CARRERA INVALIDO'
+                                TO WS-DESC-ERROR
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF REGISTRO-INVALIDO
+                MOVE 'M' TO WS-ORIGEN-INVALIDO
+            END-IF.
+        16-VALIDAR-POSTULANTE-END.
+            EXIT.
+
+      * Cuando la invalidez se detecta en 16-VALIDAR-POSTULANTE, el
+      * registro de intake ya paso su propia validacion y lo que
+      * fallo fue el dato que trajo el maestro de postulantes; en
+      * ese caso se graba lo que realmente se evaluo (WSV-POSTU-AUX)
+      * y no el registro de intake, para que la excepcion no quede
+      * contradictoria con el motivo informado.
+        17-GRABAR-EXCEPCION.
+            ADD 1 TO WS-TOT-EXCEPCIONES.
+            IF ORIGEN-MAESTRO
+                MOVE SPACES           TO EXCEP-REGISTRO
+                STRING WSV-ID-AUX DELIMITED BY SIZE
+                       WSV-POSTU-AUX  DELIMITED BY SIZE
+                    INTO EXCEP-REGISTRO
+            ELSE
+                MOVE POSTU-REC        TO EXCEP-REGISTRO
+            END-IF.
+            MOVE WS-DESC-ERROR     TO EXCEP-DESCRIPCION.
+            WRITE EXCEP-REC.
+            DISPLAY EXCEP-REGISTRO ' RECHAZADO POR DATOS INVALIDOS - '
+                    WS-DESC-ERROR.
+        17-GRABAR-EXCEPCION-END.
+            EXIT.
+
+        19-GRABAR-CHECKPOINT.
+            MOVE WS-SEQ-ACTUAL       TO CHKPT-ULT-SEQ.
+            MOVE WS-TOT-EVALUADOS    TO CHKPT-TOT-EVALUADOS.
+            MOVE WS-TOT-CUMPLEN      TO CHKPT-TOT-CUMPLEN.
+            MOVE WS-TOT-RECH-EDAD    TO CHKPT-TOT-RECH-EDAD.
+            MOVE WS-TOT-RECH-SECUND  TO CHKPT-TOT-RECH-SECUND.
+            MOVE WS-TOT-RECH-CARRERA TO CHKPT-TOT-RECH-CARRERA.
+            MOVE WS-TOT-EXCEPCIONES  TO CHKPT-TOT-EXCEPCIONES.
+            OPEN OUTPUT CHKPT-FILE.
+            IF WS-CHKPT-STATUS NOT EQUAL '00'
+                MOVE 'S' TO WS-ERROR-FATAL
+                DISPLAY 'ERROR AL ABRIR CHECKPOINT.DAT PARA GRABAR - '
+                        'STATUS ' WS-CHKPT-STATUS
+            ELSE
+                WRITE CHKPT-REC
+                IF WS-CHKPT-STATUS NOT EQUAL '00'
+                    MOVE 'S' TO WS-ERROR-FATAL
+                    DISPLAY 'ERROR AL GRABAR CHECKPOINT.DAT - STATUS '
+                            WS-CHKPT-STATUS
+                END-IF
+                CLOSE CHKPT-FILE
+            END-IF.
+        19-GRABAR-CHECKPOINT-END.
+            EXIT.
+
+        18-GRABAR-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+
+            MOVE WSV-NOMBRE-AUX      TO AUDIT-NOMBRE.
+            MOVE WS-FH-FECHA         TO AUDIT-FECHA.
+            MOVE WS-FH-HORA          TO AUDIT-HORA.
+            MOVE WS-MOTIVO-RECHAZO   TO AUDIT-MOTIVO.
+            MOVE WSC-EDAD-MINIMA     TO AUDIT-EDAD-MINIMA.
+            MOVE WSC-ESTADO-SECUND   TO AUDIT-ESTADO-SECUND.
+            MOVE WSC-TERMINADO       TO AUDIT-TERMINADO.
+            MOVE WSC-ENCURSO         TO AUDIT-ENCURSO.
+
+            MOVE WS-CUMPLE-FLAG TO AUDIT-RESULTADO.
+
+            WRITE AUDIT-REC.
+        18-GRABAR-AUDITORIA-END.
+            EXIT.
+
+        22-GRABAR-EXTRACTO.
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+
+            MOVE WSV-ID-AUX          TO EXTR-ID.
+            MOVE WSV-NOMBRE-AUX      TO EXTR-NOMBRE.
+            MOVE WSV-CARRERA-AUX     TO EXTR-ESTADO-CARRERA.
+            MOVE WS-FH-FECHA         TO EXTR-FECHA-ADMISION.
+
+            WRITE EXTR-REC.
+        22-GRABAR-EXTRACTO-END.
+            EXIT.
+
+        20-EVALUAR.
+            ADD 1 TO WS-TOT-EVALUADOS.
+
+            CALL 'ALUMEVAL' USING WSV-EDAD-AUX WSV-SECUNDARIO-AUX
+                WSV-CARRERA-AUX WSC-EDAD-MINIMA WSC-ESTADO-SECUND
+                WSC-TERMINADO WSC-ENCURSO WS-CUMPLE-FLAG
+                WS-MOTIVO-RECHAZO.
+
+            PERFORM 18-GRABAR-AUDITORIA.
+
+            IF WS-CUMPLE-FLAG EQUAL 'S'
+               AND (WSV-CARRERA-AUX EQUAL WSC-TERMINADO
+                    OR WSV-CARRERA-AUX EQUAL WSC-ENCURSO)
+                PERFORM 22-GRABAR-EXTRACTO
+            END-IF.
 
-       20-EVALUAR.
-            IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND WSV-SECUNDARIO-AUX
-                EQUAL WSC-ESTADO-SECUND
-                 WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR WSV-CARRERA-AUX
-                 EQUAL WSC-ENCURSO ) )
-              DISPLAY WSV-NOMBRE-AUX 'EL ALUMNO CUMPLE LOS REQUISITOS'
+            IF WS-CUMPLE-FLAG EQUAL 'S'
+                ADD 1 TO WS-TOT-CUMPLEN
+                DISPLAY WSV-NOMBRE-AUX ' CUMPLE LOS REQUISITOS'
+                MOVE WSV-NOMBRE-AUX     TO ADMIT-NOMBRE
+                MOVE WSV-EDAD-AUX       TO ADMIT-EDAD
+                MOVE WSV-SECUNDARIO-AUX TO ADMIT-SECUNDARIO
+                MOVE WSV-CARRERA-AUX    TO ADMIT-CARRERA
+                WRITE ADMIT-REC
             ELSE
-                DISPLAY WSV-NOMBRE-AUX 'EL ALUMNO NO CUMPLE CON LOS
-                        REQUISITOS'.
+                EVALUATE WS-MOTIVO-RECHAZO
+                    WHEN 'EDAD'
+                        ADD 1 TO WS-TOT-RECH-EDAD
+                    WHEN 'SECUNDARIO'
+                        ADD 1 TO WS-TOT-RECH-SECUND
+                    WHEN 'CARRERA'
+                        ADD 1 TO WS-TOT-RECH-CARRERA
+                END-EVALUATE
+                DISPLAY WSV-NOMBRE-AUX ' NO CUMPLE LOS REQUISITOS - '
+                        WS-MOTIVO-RECHAZO
+                MOVE WSV-NOMBRE-AUX     TO RECHAZO-NOMBRE
+                MOVE WSV-EDAD-AUX       TO RECHAZO-EDAD
+                MOVE WSV-SECUNDARIO-AUX TO RECHAZO-SECUNDARIO
+                MOVE WSV-CARRERA-AUX    TO RECHAZO-CARRERA
+                MOVE WS-MOTIVO-RECHAZO  TO RECHAZO-MOTIVO
+                WRITE RECHAZO-REC
             END-IF.
 
-                 DISPLAY '-------------------------------------------'.
+            DISPLAY '-------------------------------------------'.
 
-            INITIALIZE  WSV-POSTU-AUX.
+            INITIALIZE WSV-POSTU-AUX.
+        20-EVALUAR-END.
+            EXIT.
 
-       20-EVALUAR-END.
-       EXIT.
+        90-REPORTE.
+            DISPLAY ' '.
+            DISPLAY '========== RESUMEN DE LA CORRIDA =========='.
+            DISPLAY 'TOTAL EVALUADOS      : ' WS-TOT-EVALUADOS.
+            DISPLAY 'TOTAL CUMPLEN        : ' WS-TOT-CUMPLEN.
+            DISPLAY 'RECHAZO POR EDAD     : ' WS-TOT-RECH-EDAD.
+            DISPLAY 'RECHAZO POR SECUND.  : ' WS-TOT-RECH-SECUND.
+            DISPLAY 'RECHAZO POR CARRERA  : ' WS-TOT-RECH-CARRERA.
+            DISPLAY 'REGISTROS EN EXCEPCION: ' WS-TOT-EXCEPCIONES.
+            DISPLAY '============================================'.
+        90-REPORTE-END.
+            EXIT.
